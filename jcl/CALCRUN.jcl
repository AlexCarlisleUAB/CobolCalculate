@@ -0,0 +1,49 @@
+//CALCRUN  JOB (ACCTNO),'CALCULATE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the CALCULATE program unattended, off the transaction    *
+//* file instead of the interactive ACCEPT prompts.               *
+//*                                                                *
+//* PARM is OPERATOR-ID,MAX-PAIRS,RESTART-FLAG (all optional,     *
+//* comma-delimited - see WS-COMMAND-LINE in CALCULATE.cbl):      *
+//*   OPERATOR-ID    - up to 8 chars, printed in the run header   *
+//*   MAX-PAIRS      - caps pairs processed this run, blank = all *
+//*   RESTART-FLAG   - literal RESTART to resume from checkpoint  *
+//*                    after an abend; omit for a normal run      *
+//*                                                                *
+//* CALCULATE assigns its files by literal name (transactions.dat,*
+//* finalreport.dat, checkpoint.dat, calchist.dat) rather than by *
+//* DDNAME, so the DD statements below allocate those names into  *
+//* the step's working directory rather than being referenced by  *
+//* DDNAME from the program.                                      *
+//*                                                                *
+//* CAUTION: CALCULATE reads OPERATOR-ID/MAX-PAIRS/RESTART-FLAG   *
+//* via ACCEPT ... FROM COMMAND-LINE (argv), which is how          *
+//* GnuCOBOL on Unix receives parameters - not how IBM Enterprise  *
+//* COBOL on z/OS delivers EXEC PGM=...,PARM=, which arrives       *
+//* through the Linkage Section via PROCEDURE DIVISION USING.      *
+//* CALCULATE declares no USING clause, so on a real z/OS system   *
+//* the PARM= below would not reach the program at all; this       *
+//* member is illustrative of the mainframe-shaped batch pattern,  *
+//* not a literally submittable z/OS deck. The actual unattended- *
+//* run artifact for this GnuCOBOL build is jcl/calcrun.sh, which  *
+//* invokes CALCULATE with real argv.                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALCULATE,PARM='NIGHTLY,,'
+//STEPLIB  DD DISP=SHR,DSN=PROD.CALCULATE.LOADLIB
+//TRANDD   DD DISP=SHR,DSN=PROD.CALCULATE.TRANSACT(+0),
+//             LABEL=(,,,'transactions.dat')
+//RPTDD    DD DISP=(MOD,CATLG,DELETE),DSN=PROD.CALCULATE.REPORT,
+//             LABEL=(,,,'finalreport.dat'),
+//             SPACE=(TRK,(15,15),RLSE)
+//CKPTDD   DD DISP=(MOD,CATLG,DELETE),DSN=PROD.CALCULATE.CHECKPT,
+//             LABEL=(,,,'checkpoint.dat'),
+//             SPACE=(TRK,(1,1),RLSE)
+//HISTDD   DD DISP=SHR,DSN=PROD.CALCULATE.CALCHIST,
+//             LABEL=(,,,'calchist.dat')
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* Restart step (uncomment and submit standalone after an abend, in
+//* place of STEP010, to resume from the last checkpoint):
+//*STEP010  EXEC PGM=CALCULATE,PARM='NIGHTLY,,RESTART'

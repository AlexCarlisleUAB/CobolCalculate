@@ -1,116 +1,715 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATE.
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT CAL-REPORT ASSIGN TO "finalreport.dat".
-
-       DATA DIVISION.
-
-       FILE SECTION. 
-
-        FD CAL-REPORT.
-        01 CAL-PRINT-LINE   PIC X(132). 
-
-       WORKING-STORAGE SECTION.
-       01 numberOne      pic 9(2).
-       01 numberTwo      pic 9(2).
-       01 addResult      pic 9(3).
-       01 subResult      pic 9(2).
-       01 multResult     pic 9(4).
-       01 divResult      pic 9(2)V99.
-
-       01 CAL-HEADING1.
-           05 FILLER     PIC X(2) VALUE SPACES.
-           05 FILLER     PIC X(10) VALUE "1st Number".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(10) VALUE "2nd Number".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(7) VALUE "add res".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(7) VALUE "sub res".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(7) VALUE "mul res".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(7) VALUE "div res".
-           05 FILLER     PIC X(57) VALUE SPACES.    
-       
-       01 CAL-HEADING2.
-           05 FILLER     PIC X(2) VALUE SPACES.
-           05 FILLER     PIC X(10) VALUE "----------".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(10) VALUE "----------".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(7) VALUE "-------".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(7) VALUE "-------".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(7) VALUE "-------".
-           05 FILLER     PIC X(5) VALUE SPACES.
-           05 FILLER     PIC X(7) VALUE "-------".
-           05 FILLER     PIC X(57) VALUE SPACES.
-
-       01 CAL-DET-LINE.
-           05 FILLER     PIC X(2) VALUE SPACES.
-           05 DET-NUMONE PIC 9(4).
-           05 FILLER     PIC X(11) VALUE SPACES.
-           05 DET-NUMTWO PIC 9(4).
-           05 FILLER     PIC X(11) VALUE SPACES.
-           05 DET-ADDRES PIC 9(4).
-           05 FILLER     PIC X(8) VALUE SPACES.
-           05 DET-SUBRES PIC 9(4).
-           05 FILLER     PIC X(8) VALUE SPACES.
-           05 DET-MULRES PIC 9(4).
-           05 FILLER     PIC X(8) VALUE SPACES.
-           05 DET-DIVRES PIC 9(4)V99.
-           05 FILLER     PIC X(60) VALUE SPACES. 
-
-                
-
-       PROCEDURE DIVISION.
-       
-       0100-WRITE-HEADING.
-           OPEN OUTPUT CAL-REPORT.
-           MOVE CAL-HEADING1 TO CAL-PRINT-LINE.
-           WRITE CAL-PRINT-LINE AFTER ADVANCING 1 LINE.
-           MOVE CAL-HEADING2 TO CAL-PRINT-LINE.
-           WRITE CAL-PRINT-LINE AFTER ADVANCING 1 LINE.
-           PERFORM 0110-INPUT-NUMBERS.
-           PERFORM 0110-INPUT-NUMBERS.
-           PERFORM 0110-INPUT-NUMBERS.
-           PERFORM 0110-INPUT-NUMBERS.
-
-       0110-INPUT-NUMBERS.
-           DISPLAY "What do you want number 1 to be? ".
-           ACCEPT numberOne.
-           DISPLAY "What do you want number 2 to be? ".
-           ACCEPT numberTwo.
-
-           COMPUTE addResult = numberOne + numberTwo.
-           DISPLAY "Addition result is ", addResult.
-
-           COMPUTE subResult = numberOne - numberTwo.
-           DISPLAY "Subtraction result is ", subResult.
-
-           COMPUTE multResult = numberOne * numberTwo.
-           DISPLAY "Multiplication result is ", multResult.
-
-           COMPUTE divResult = numberOne / numberTwo.
-           DISPLAY "Division result is ", divResult.
-
-           MOVE numberOne TO DET-NUMONE.
-           MOVE numberTwo TO DET-NUMTWO.
-           MOVE addResult TO DET-ADDRES.
-           MOVE subResult TO DET-SUBRES.
-           MOVE multResult TO DET-MULRES.
-           MOVE divResult TO DET-DIVRES.
-
-           MOVE CAL-DET-LINE TO CAL-PRINT-LINE.
-           WRITE  CAL-PRINT-LINE AFTER ADVANCING 1 LINE.
-
-
-       0120-END-RUN.
-           CLOSE CAL-REPORT.
-           STOP RUN.
-       END PROGRAM CALCULATE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATE.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAL-REPORT ASSIGN TO "finalreport.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT CAL-CSV ASSIGN TO "finalreport.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+           SELECT CAL-TRANS-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT CAL-CHECKPOINT ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT CALC-HIST ASSIGN TO "calchist.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+        FD CAL-REPORT.
+        01 CAL-PRINT-LINE   PIC X(132).
+
+        FD CAL-CSV.
+        01 CSV-PRINT-LINE   PIC X(60).
+
+        FD CAL-TRANS-FILE.
+        01 TRANS-RECORD.
+            05 TRANS-NUMONE PIC 9(4).
+            05 TRANS-NUMTWO PIC 9(4).
+
+        FD CAL-CHECKPOINT.
+        01 CKPT-RECORD.
+            05 CKPT-DATE      PIC 9(8).
+            05 CKPT-COUNT     PIC 9(7).
+            05 CKPT-DIVSKIP   PIC 9(7).
+            05 CKPT-TOT-ADD   PIC 9(7).
+            05 CKPT-TOT-SUB   PIC S9(7) SIGN LEADING SEPARATE.
+            05 CKPT-TOT-MULT  PIC 9(9).
+            05 CKPT-TOT-DIV   PIC 9(9)V99.
+            05 CKPT-PAGE      PIC 9(3).
+            05 CKPT-LINE      PIC 9(3).
+
+        FD CALC-HIST.
+        01 HIST-RECORD.
+            05 HIST-KEY.
+                10 HIST-RUN-DATE   PIC 9(8).
+                10 HIST-SEQ        PIC 9(7).
+            05 HIST-NUMONE     PIC S9(4).
+            05 HIST-NUMTWO     PIC S9(4).
+            05 HIST-ADDRES     PIC S9(5).
+            05 HIST-SUBRES     PIC S9(4).
+            05 HIST-MULRES     PIC S9(8).
+            05 HIST-DIVRES     PIC S9(4)V99.
+            05 HIST-DIV-VALID  PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 numberOne      pic S9(4).
+       01 numberTwo      pic S9(4).
+       01 addResult      pic S9(5).
+       01 subResult      pic S9(4).
+       01 multResult     pic S9(8).
+       01 divResult      pic S9(4)V99.
+
+       01 WS-REPORT-FILE-STATUS pic XX value spaces.
+       01 WS-CSV-FILE-STATUS    pic XX value spaces.
+       01 WS-TRANS-FILE-STATUS  pic XX value spaces.
+       01 WS-CKPT-FILE-STATUS   pic XX value spaces.
+       01 WS-HIST-FILE-STATUS   pic XX value spaces.
+
+       01 WS-TRANS-OPEN-FLAG    pic X value "N".
+           88 WS-TRANS-OPEN             value "Y".
+
+       01 WS-RESTART-FLAG       pic X value "N".
+           88 WS-RESTART-REQUESTED      value "Y".
+
+       01 WS-CKPT-LOADED-FLAG   pic X value "N".
+           88 WS-CKPT-LOADED            value "Y".
+
+       01 WS-SKIP-COUNT         pic 9(7) value zero.
+
+       01 WS-CSV-EOF-FLAG       pic X value "N".
+           88 WS-CSV-AT-EOF             value "Y".
+
+       01 WS-CSV-ADD     pic S9(5).
+       01 WS-CSV-SUB     pic S9(4).
+       01 WS-CSV-MUL     pic S9(8).
+       01 WS-CSV-DIV     pic S9(4)V99.
+
+       01 WS-EOF-FLAG    pic X value "N".
+           88 WS-EOF               value "Y".
+
+       01 WS-DIV-FLAG    pic X value "Y".
+           88 WS-DIV-OK            value "Y".
+           88 WS-DIV-ZERO          value "N".
+
+       01 WS-RUN-DATE-8.
+           05 WS-RUN-YYYY pic 9(4).
+           05 WS-RUN-MM   pic 9(2).
+           05 WS-RUN-DD   pic 9(2).
+
+       01 WS-RUN-DATE-DISPLAY.
+           05 WS-RDD-MM   pic 9(2).
+           05 FILLER      pic X value "/".
+           05 WS-RDD-DD   pic 9(2).
+           05 FILLER      pic X value "/".
+           05 WS-RDD-YYYY pic 9(4).
+
+       01 WS-RUN-TIME-8.
+           05 WS-RUN-HH   pic 9(2).
+           05 WS-RUN-MIN  pic 9(2).
+           05 WS-RUN-SS   pic 9(2).
+           05 WS-RUN-CC   pic 9(2).
+
+       01 WS-RUN-TIME-DISPLAY.
+           05 WS-RTD-HH   pic 9(2).
+           05 FILLER      pic X value ":".
+           05 WS-RTD-MIN  pic 9(2).
+           05 FILLER      pic X value ":".
+           05 WS-RTD-SS   pic 9(2).
+
+       01 WS-RUN-ID.
+           05 WS-RUNID-DATE  pic 9(8).
+           05 FILLER         pic X value "-".
+           05 WS-RUNID-HH    pic 9(2).
+           05 WS-RUNID-MIN   pic 9(2).
+           05 WS-RUNID-SS    pic 9(2).
+
+       01 WS-COMMAND-LINE    pic X(80) value spaces.
+       01 WS-OPERATOR-ID-TEXT pic X(8) value spaces.
+       01 WS-OPERATOR-ID     pic X(8) value "SYSTEM".
+       01 WS-MAX-PAIRS-TEXT  pic X(5) value spaces.
+       01 WS-RESTART-TOKEN   pic X(10) value spaces.
+
+       01 WS-REPORT-ADVANCE  pic 9 value 1.
+       01 WS-REPORT-BLANKS   pic 9 value zero.
+       01 WS-REPORT-SAVE-LINE pic X(132) value spaces.
+
+       01 WS-MAX-PAIRS       pic 9(5) value zero.
+       01 WS-PAIRS-THIS-RUN  pic 9(5) value zero.
+
+       01 WS-LINES-PER-PAGE pic 9(3) value 55.
+       01 WS-LINE-COUNT     pic 9(3) value zero.
+       01 WS-PAGE-COUNT     pic 9(3) value zero.
+
+       01 WS-DET-COUNT   pic 9(5) value zero.
+       01 WS-HIST-SEQ    pic 9(7) value zero.
+       01 WS-HIST-WROTE-FLAG pic X value "N".
+           88 WS-HIST-WROTE          value "Y".
+       01 WS-DIV-SKIP-COUNT   pic 9(5) value zero.
+       01 WS-TOT-ADD     pic 9(7) value zero.
+       01 WS-TOT-SUB     pic S9(7) value zero.
+       01 WS-TOT-MULT    pic 9(9) value zero.
+       01 WS-TOT-DIV     pic 9(7)V99 value zero.
+
+       01 CAL-RUN-HEADER.
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 FILLER        PIC X(15) VALUE "CALCULATE RUN: ".
+           05 HDR-RUN-DATE  PIC X(10).
+           05 FILLER        PIC X(1) VALUE SPACES.
+           05 FILLER        PIC X(6) VALUE "TIME: ".
+           05 HDR-RUN-TIME  PIC X(8).
+           05 FILLER        PIC X(1) VALUE SPACES.
+           05 FILLER        PIC X(6) VALUE "OPER: ".
+           05 HDR-OPERATOR  PIC X(8).
+           05 FILLER        PIC X(1) VALUE SPACES.
+           05 FILLER        PIC X(8) VALUE "RUN-ID: ".
+           05 HDR-RUN-ID    PIC X(15).
+           05 FILLER        PIC X(1) VALUE SPACES.
+           05 FILLER        PIC X(6) VALUE "PAGE: ".
+           05 HDR-PAGE-NO   PIC ZZ9.
+           05 FILLER        PIC X(41) VALUE SPACES.
+
+       01 CAL-HEADING1.
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 FILLER     PIC X(10) VALUE "1st Number".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(10) VALUE "2nd Number".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(7) VALUE "add res".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(7) VALUE "sub res".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(7) VALUE "mul res".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(7) VALUE "div res".
+           05 FILLER     PIC X(57) VALUE SPACES.
+
+       01 CAL-HEADING2.
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 FILLER     PIC X(10) VALUE "----------".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(10) VALUE "----------".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(7) VALUE "-------".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(7) VALUE "-------".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(7) VALUE "-------".
+           05 FILLER     PIC X(5) VALUE SPACES.
+           05 FILLER     PIC X(7) VALUE "-------".
+           05 FILLER     PIC X(57) VALUE SPACES.
+
+       01 CAL-DET-LINE.
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 DET-NUMONE PIC 9(4).
+           05 FILLER     PIC X(11) VALUE SPACES.
+           05 DET-NUMTWO PIC 9(4).
+           05 FILLER     PIC X(11) VALUE SPACES.
+           05 DET-ADDRES PIC 9(5).
+           05 FILLER     PIC X(7) VALUE SPACES.
+           05 DET-SUBRES PIC -9(4).
+           05 FILLER     PIC X(7) VALUE SPACES.
+           05 DET-MULRES PIC 9(8).
+           05 FILLER     PIC X(4) VALUE SPACES.
+           05 DET-DIVRES PIC 9(4)V99.
+           05 DET-DIVRES-X REDEFINES DET-DIVRES PIC X(6).
+           05 FILLER     PIC X(60) VALUE SPACES.
+
+       01 CSV-HEADER-LINE  PIC X(60) VALUE
+           "NUMONE,NUMTWO,ADDRES,SUBRES,MULRES,DIVRES".
+
+       01 CSV-DET-LINE.
+           05 CSV-NUMONE     PIC Z(3)9.
+           05 FILLER         PIC X VALUE ",".
+           05 CSV-NUMTWO     PIC Z(3)9.
+           05 FILLER         PIC X VALUE ",".
+           05 CSV-ADDRES     PIC Z(4)9.
+           05 FILLER         PIC X VALUE ",".
+           05 CSV-SUBRES     PIC -9(4).
+           05 FILLER         PIC X VALUE ",".
+           05 CSV-MULRES     PIC Z(7)9.
+           05 FILLER         PIC X VALUE ",".
+           05 CSV-DIVRES     PIC Z(3)9.99.
+           05 CSV-DIVRES-X REDEFINES CSV-DIVRES PIC X(7).
+
+       01 CAL-NOFILE-LINE.
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 FILLER     PIC X(27) VALUE "TRANSACTIONS FILE NOT FOUND".
+           05 FILLER     PIC X(28) VALUE " - NO TRANSACTIONS PROCESSED".
+           05 FILLER     PIC X(75) VALUE SPACES.
+
+       01 CAL-SUMMARY-DASH.
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 FILLER     PIC X(20) VALUE ALL "-".
+           05 FILLER     PIC X(110) VALUE SPACES.
+
+       01 CAL-SUMMARY-HEADING.
+           05 FILLER     PIC X(2) VALUE SPACES.
+           05 FILLER     PIC X(20) VALUE "RUN CONTROL TOTALS:".
+           05 FILLER     PIC X(110) VALUE SPACES.
+
+       01 CAL-SUMMARY-LINE1.
+           05 FILLER         PIC X(2) VALUE SPACES.
+           05 FILLER         PIC X(15) VALUE "DETAIL LINES: ".
+           05 SUM-DET-COUNT  PIC ZZZZ9.
+           05 FILLER         PIC X(5) VALUE SPACES.
+           05 FILLER         PIC X(13) VALUE "DIV SKIPPED: ".
+           05 SUM-EXC-COUNT  PIC ZZZZ9.
+           05 FILLER         PIC X(87) VALUE SPACES.
+
+       01 CAL-SUMMARY-LINE2.
+           05 FILLER        PIC X(2) VALUE SPACES.
+           05 FILLER        PIC X(11) VALUE "TOTAL ADD: ".
+           05 SUM-TOT-ADD   PIC ZZZZZZ9.
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 FILLER        PIC X(11) VALUE "TOTAL SUB: ".
+           05 SUM-TOT-SUB   PIC -(6)9.
+           05 FILLER        PIC X(90) VALUE SPACES.
+
+       01 CAL-SUMMARY-LINE3.
+           05 FILLER         PIC X(2) VALUE SPACES.
+           05 FILLER         PIC X(12) VALUE "TOTAL MULT: ".
+           05 SUM-TOT-MULT   PIC Z(8)9.
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 FILLER         PIC X(12) VALUE "TOTAL DIV:  ".
+           05 SUM-TOT-DIV    PIC ZZZZZ9.99.
+           05 FILLER         PIC X(85) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0100-WRITE-HEADING.
+           ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-8 FROM TIME.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE NOT = SPACES
+               UNSTRING WS-COMMAND-LINE DELIMITED BY ","
+                   INTO WS-OPERATOR-ID-TEXT WS-MAX-PAIRS-TEXT
+                        WS-RESTART-TOKEN
+               END-UNSTRING
+               IF WS-OPERATOR-ID-TEXT NOT = SPACES
+                   MOVE WS-OPERATOR-ID-TEXT TO WS-OPERATOR-ID
+               END-IF
+               IF WS-RESTART-TOKEN = "RESTART"
+                   SET WS-RESTART-REQUESTED TO TRUE
+               END-IF
+               IF WS-MAX-PAIRS-TEXT NOT = SPACES
+                   COMPUTE WS-MAX-PAIRS =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-MAX-PAIRS-TEXT))
+               END-IF
+           END-IF.
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 0101-LOAD-CHECKPOINT
+               IF NOT WS-CKPT-LOADED
+                   PERFORM 0197-WARN-RESTART-IGNORED
+               END-IF
+           END-IF.
+
+           IF WS-RESTART-REQUESTED AND WS-CKPT-LOADED
+               PERFORM 0111-RECONCILE-FROM-CSV
+               OPEN EXTEND CAL-REPORT
+               IF WS-REPORT-FILE-STATUS NOT = "00"
+                   PERFORM 0199-ABORT-RESTART
+               END-IF
+               OPEN EXTEND CAL-CSV
+               IF WS-CSV-FILE-STATUS NOT = "00"
+                   PERFORM 0199-ABORT-RESTART
+               END-IF
+           ELSE
+               OPEN OUTPUT CAL-REPORT
+               IF WS-REPORT-FILE-STATUS NOT = "00"
+                   PERFORM 0198-ABORT-OPEN-FAILURE
+               END-IF
+               OPEN OUTPUT CAL-CSV
+               IF WS-CSV-FILE-STATUS NOT = "00"
+                   PERFORM 0198-ABORT-OPEN-FAILURE
+               END-IF
+           END-IF.
+
+           OPEN INPUT CAL-TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS = "00"
+               SET WS-TRANS-OPEN TO TRUE
+           END-IF.
+
+           PERFORM 0106-OPEN-HISTORY-FILE.
+           PERFORM 0107-SEED-HISTORY-SEQ.
+
+           IF WS-RESTART-REQUESTED AND WS-CKPT-LOADED
+               PERFORM 0104-SKIP-PROCESSED-RECORDS
+           ELSE
+               PERFORM 0102-WRITE-PAGE-HEADER
+               PERFORM 0103-RESET-CHECKPOINT
+           END-IF.
+
+           IF WS-TRANS-OPEN
+               PERFORM 0105-PROCESS-TRANSACTIONS
+           ELSE
+               PERFORM 0108-WRITE-NOFILE-MESSAGE
+           END-IF.
+           PERFORM 0120-END-RUN.
+
+       0101-LOAD-CHECKPOINT.
+           OPEN INPUT CAL-CHECKPOINT.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CAL-CHECKPOINT
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-DATE = WS-RUN-DATE-8
+                          AND CKPT-COUNT > ZERO
+                           SET WS-CKPT-LOADED TO TRUE
+                           MOVE CKPT-COUNT    TO WS-SKIP-COUNT
+                           MOVE CKPT-COUNT    TO WS-DET-COUNT
+                           MOVE CKPT-DIVSKIP  TO WS-DIV-SKIP-COUNT
+                           MOVE CKPT-TOT-ADD  TO WS-TOT-ADD
+                           MOVE CKPT-TOT-SUB  TO WS-TOT-SUB
+                           MOVE CKPT-TOT-MULT TO WS-TOT-MULT
+                           MOVE CKPT-TOT-DIV  TO WS-TOT-DIV
+                           MOVE CKPT-PAGE     TO WS-PAGE-COUNT
+                           MOVE CKPT-LINE     TO WS-LINE-COUNT
+                       END-IF
+               END-READ
+               CLOSE CAL-CHECKPOINT
+           END-IF.
+
+       0103-RESET-CHECKPOINT.
+           MOVE WS-RUN-DATE-8 TO CKPT-DATE.
+           MOVE ZERO TO CKPT-COUNT CKPT-DIVSKIP CKPT-TOT-ADD
+                        CKPT-TOT-SUB CKPT-TOT-MULT CKPT-TOT-DIV
+                        CKPT-PAGE CKPT-LINE.
+           OPEN OUTPUT CAL-CHECKPOINT.
+           WRITE CKPT-RECORD.
+           CLOSE CAL-CHECKPOINT.
+
+       0104-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ CAL-TRANS-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       0109-WRITE-REPORT-LINE.
+           MOVE CAL-PRINT-LINE TO WS-REPORT-SAVE-LINE.
+           COMPUTE WS-REPORT-BLANKS = WS-REPORT-ADVANCE - 1.
+           PERFORM WS-REPORT-BLANKS TIMES
+               MOVE SPACES TO CAL-PRINT-LINE
+               WRITE CAL-PRINT-LINE
+           END-PERFORM.
+           MOVE WS-REPORT-SAVE-LINE TO CAL-PRINT-LINE.
+           WRITE CAL-PRINT-LINE.
+
+       0111-RECONCILE-FROM-CSV.
+           MOVE ZERO TO WS-DET-COUNT WS-DIV-SKIP-COUNT
+                        WS-TOT-ADD WS-TOT-SUB WS-TOT-MULT WS-TOT-DIV.
+
+           OPEN INPUT CAL-CSV.
+           IF WS-CSV-FILE-STATUS NOT = "00"
+               PERFORM 0199-ABORT-RESTART
+           END-IF.
+
+           MOVE "N" TO WS-CSV-EOF-FLAG.
+           PERFORM UNTIL WS-CSV-AT-EOF
+               READ CAL-CSV NEXT RECORD
+                   AT END SET WS-CSV-AT-EOF TO TRUE
+                   NOT AT END
+                       IF CSV-PRINT-LINE NOT = CSV-HEADER-LINE
+                           MOVE CSV-PRINT-LINE TO CSV-DET-LINE
+                           PERFORM 0112-ACCUMULATE-CSV-ROW
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CAL-CSV.
+
+           MOVE WS-DET-COUNT TO WS-SKIP-COUNT.
+
+       0112-ACCUMULATE-CSV-ROW.
+           ADD 1 TO WS-DET-COUNT.
+
+           MOVE CSV-ADDRES TO WS-CSV-ADD.
+           ADD WS-CSV-ADD TO WS-TOT-ADD.
+           MOVE CSV-SUBRES TO WS-CSV-SUB.
+           ADD WS-CSV-SUB TO WS-TOT-SUB.
+           MOVE CSV-MULRES TO WS-CSV-MUL.
+           ADD WS-CSV-MUL TO WS-TOT-MULT.
+
+           IF CSV-DIVRES-X(1:3) = "N/A"
+               ADD 1 TO WS-DIV-SKIP-COUNT
+           ELSE
+               MOVE CSV-DIVRES TO WS-CSV-DIV
+               ADD WS-CSV-DIV TO WS-TOT-DIV
+           END-IF.
+
+       0197-WARN-RESTART-IGNORED.
+           DISPLAY "CALCULATE: RESTART REQUESTED BUT NO MATCHING".
+           DISPLAY "checkpoint.dat WAS FOUND FOR TODAY'S RUN (THE".
+           DISPLAY "PRIOR RUN MAY HAVE ALREADY COMPLETED, OR THERE".
+           DISPLAY "IS NO checkpoint.dat AT ALL) - PROCEEDING AS A".
+           DISPLAY "FRESH RUN FROM THE START OF transactions.dat.".
+
+       0198-ABORT-OPEN-FAILURE.
+           DISPLAY "CALCULATE: STARTUP ABORTED.".
+           DISPLAY "COULD NOT OPEN finalreport.dat OR finalreport.csv".
+           DISPLAY "FOR OUTPUT - CHECK DIRECTORY PERMISSIONS, DISK".
+           DISPLAY "SPACE, AND THAT THE TARGET PATH IS WRITABLE.".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       0199-ABORT-RESTART.
+           DISPLAY "CALCULATE: RESTART ABORTED.".
+           DISPLAY "finalreport.csv FROM THE PRIOR RUN IS MISSING OR".
+           DISPLAY "UNREADABLE, SO checkpoint.dat CANNOT BE RECONCILED".
+           DISPLAY "AGAINST IT - RESTARTING NOW COULD DUPLICATE OR".
+           DISPLAY "MISCOUNT PAIRS ALREADY PROCESSED.".
+           DISPLAY "RESTORE finalreport.dat/finalreport.csv FROM THE".
+           DISPLAY "PRIOR RUN, OR RERUN WITHOUT RESTART TO REPROCESS".
+           DISPLAY "FROM THE START OF transactions.dat.".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       0106-OPEN-HISTORY-FILE.
+           OPEN I-O CALC-HIST.
+           IF WS-HIST-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-HIST
+               CLOSE CALC-HIST
+               OPEN I-O CALC-HIST
+           END-IF.
+
+       0107-SEED-HISTORY-SEQ.
+           MOVE ZERO TO WS-HIST-SEQ.
+           MOVE WS-RUN-DATE-8 TO HIST-RUN-DATE.
+           MOVE 9999999 TO HIST-SEQ.
+           START CALC-HIST KEY IS LESS THAN OR EQUAL TO HIST-KEY
+               INVALID KEY CONTINUE
+           END-START.
+           IF WS-HIST-FILE-STATUS = "00"
+               READ CALC-HIST NEXT RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       IF HIST-RUN-DATE = WS-RUN-DATE-8
+                           MOVE HIST-SEQ TO WS-HIST-SEQ
+                       END-IF
+               END-READ
+           END-IF.
+
+       0102-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT.
+
+           MOVE WS-RUN-MM TO WS-RDD-MM.
+           MOVE WS-RUN-DD TO WS-RDD-DD.
+           MOVE WS-RUN-YYYY TO WS-RDD-YYYY.
+           MOVE WS-RUN-DATE-DISPLAY TO HDR-RUN-DATE.
+
+           MOVE WS-RUN-HH TO WS-RTD-HH.
+           MOVE WS-RUN-MIN TO WS-RTD-MIN.
+           MOVE WS-RUN-SS TO WS-RTD-SS.
+           MOVE WS-RUN-TIME-DISPLAY TO HDR-RUN-TIME.
+
+           MOVE WS-OPERATOR-ID TO HDR-OPERATOR.
+
+           MOVE WS-RUN-DATE-8 TO WS-RUNID-DATE.
+           MOVE WS-RUN-HH TO WS-RUNID-HH.
+           MOVE WS-RUN-MIN TO WS-RUNID-MIN.
+           MOVE WS-RUN-SS TO WS-RUNID-SS.
+           MOVE WS-RUN-ID TO HDR-RUN-ID.
+
+           MOVE WS-PAGE-COUNT TO HDR-PAGE-NO.
+
+           MOVE CAL-RUN-HEADER TO CAL-PRINT-LINE.
+           MOVE 1 TO WS-REPORT-ADVANCE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+           MOVE CAL-HEADING1 TO CAL-PRINT-LINE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+           MOVE CAL-HEADING2 TO CAL-PRINT-LINE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+
+           IF WS-PAGE-COUNT = 1
+               MOVE CSV-HEADER-LINE TO CSV-PRINT-LINE
+               WRITE CSV-PRINT-LINE
+           END-IF.
+
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0105-PROCESS-TRANSACTIONS.
+           READ CAL-TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-EOF
+                   OR (WS-MAX-PAIRS > ZERO
+                       AND WS-PAIRS-THIS-RUN >= WS-MAX-PAIRS)
+               PERFORM 0110-INPUT-NUMBERS
+               ADD 1 TO WS-PAIRS-THIS-RUN
+               READ CAL-TRANS-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       0108-WRITE-NOFILE-MESSAGE.
+           MOVE CAL-NOFILE-LINE TO CAL-PRINT-LINE.
+           MOVE 1 TO WS-REPORT-ADVANCE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+
+       0110-INPUT-NUMBERS.
+           MOVE TRANS-NUMONE TO numberOne.
+           MOVE TRANS-NUMTWO TO numberTwo.
+
+           PERFORM 0115-VALIDATE-NUMBERS.
+           PERFORM 0117-COMPUTE-RESULTS.
+           PERFORM 0119-WRITE-DETAIL.
+           PERFORM 0122-SAVE-CHECKPOINT.
+
+       0115-VALIDATE-NUMBERS.
+           SET WS-DIV-OK TO TRUE.
+
+           IF numberTwo = ZERO
+               SET WS-DIV-ZERO TO TRUE
+           END-IF.
+
+       0117-COMPUTE-RESULTS.
+           COMPUTE addResult = numberOne + numberTwo.
+           COMPUTE subResult = numberOne - numberTwo.
+           COMPUTE multResult = numberOne * numberTwo.
+
+           ADD addResult TO WS-TOT-ADD.
+           ADD subResult TO WS-TOT-SUB.
+           ADD multResult TO WS-TOT-MULT.
+
+           IF WS-DIV-OK
+               COMPUTE divResult = numberOne / numberTwo
+               ADD divResult TO WS-TOT-DIV
+           ELSE
+               ADD 1 TO WS-DIV-SKIP-COUNT
+           END-IF.
+
+       0119-WRITE-DETAIL.
+           ADD 1 TO WS-DET-COUNT.
+
+           MOVE numberOne TO DET-NUMONE.
+           MOVE numberTwo TO DET-NUMTWO.
+           MOVE addResult TO DET-ADDRES.
+           MOVE subResult TO DET-SUBRES.
+           MOVE multResult TO DET-MULRES.
+
+           IF WS-DIV-OK
+               MOVE divResult TO DET-DIVRES
+           ELSE
+               MOVE "N/A   " TO DET-DIVRES-X
+           END-IF.
+
+           MOVE CAL-DET-LINE TO CAL-PRINT-LINE.
+           MOVE 1 TO WS-REPORT-ADVANCE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0102-WRITE-PAGE-HEADER
+           END-IF.
+
+           PERFORM 0121-WRITE-HISTORY.
+           PERFORM 0123-WRITE-CSV-DETAIL.
+
+       0123-WRITE-CSV-DETAIL.
+           MOVE numberOne TO CSV-NUMONE.
+           MOVE numberTwo TO CSV-NUMTWO.
+           MOVE addResult TO CSV-ADDRES.
+           MOVE subResult TO CSV-SUBRES.
+           MOVE multResult TO CSV-MULRES.
+
+           IF WS-DIV-OK
+               MOVE divResult TO CSV-DIVRES
+           ELSE
+               MOVE "N/A" TO CSV-DIVRES-X
+           END-IF.
+
+           MOVE CSV-DET-LINE TO CSV-PRINT-LINE.
+           WRITE CSV-PRINT-LINE.
+
+       0121-WRITE-HISTORY.
+           MOVE WS-RUN-DATE-8 TO HIST-RUN-DATE.
+           MOVE numberOne TO HIST-NUMONE.
+           MOVE numberTwo TO HIST-NUMTWO.
+           MOVE addResult TO HIST-ADDRES.
+           MOVE subResult TO HIST-SUBRES.
+           MOVE multResult TO HIST-MULRES.
+           IF WS-DIV-OK
+               MOVE divResult TO HIST-DIVRES
+               MOVE "Y" TO HIST-DIV-VALID
+           ELSE
+               MOVE ZERO TO HIST-DIVRES
+               MOVE "N" TO HIST-DIV-VALID
+           END-IF.
+
+           MOVE "N" TO WS-HIST-WROTE-FLAG.
+           PERFORM UNTIL WS-HIST-WROTE
+               ADD 1 TO WS-HIST-SEQ
+               MOVE WS-HIST-SEQ TO HIST-SEQ
+               WRITE HIST-RECORD
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY SET WS-HIST-WROTE TO TRUE
+               END-WRITE
+               IF WS-HIST-FILE-STATUS NOT = "22"
+                   SET WS-HIST-WROTE TO TRUE
+               END-IF
+           END-PERFORM.
+
+       0122-SAVE-CHECKPOINT.
+           MOVE WS-RUN-DATE-8 TO CKPT-DATE.
+           MOVE WS-DET-COUNT TO CKPT-COUNT.
+           MOVE WS-DIV-SKIP-COUNT TO CKPT-DIVSKIP.
+           MOVE WS-TOT-ADD TO CKPT-TOT-ADD.
+           MOVE WS-TOT-SUB TO CKPT-TOT-SUB.
+           MOVE WS-TOT-MULT TO CKPT-TOT-MULT.
+           MOVE WS-TOT-DIV TO CKPT-TOT-DIV.
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE.
+           MOVE WS-LINE-COUNT TO CKPT-LINE.
+           OPEN OUTPUT CAL-CHECKPOINT.
+           WRITE CKPT-RECORD.
+           CLOSE CAL-CHECKPOINT.
+
+       0120-END-RUN.
+           IF WS-EOF OR NOT WS-TRANS-OPEN
+               PERFORM 0125-WRITE-SUMMARY
+           END-IF.
+           CLOSE CAL-REPORT.
+           CLOSE CAL-CSV.
+           IF WS-TRANS-OPEN
+               CLOSE CAL-TRANS-FILE
+           END-IF.
+           CLOSE CALC-HIST.
+           IF WS-EOF OR NOT WS-TRANS-OPEN
+               PERFORM 0103-RESET-CHECKPOINT
+           END-IF.
+           STOP RUN.
+
+       0125-WRITE-SUMMARY.
+           MOVE CAL-SUMMARY-DASH TO CAL-PRINT-LINE.
+           MOVE 2 TO WS-REPORT-ADVANCE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+
+           MOVE CAL-SUMMARY-HEADING TO CAL-PRINT-LINE.
+           MOVE 1 TO WS-REPORT-ADVANCE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+
+           MOVE WS-DET-COUNT TO SUM-DET-COUNT.
+           MOVE WS-DIV-SKIP-COUNT TO SUM-EXC-COUNT.
+           MOVE CAL-SUMMARY-LINE1 TO CAL-PRINT-LINE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+
+           MOVE WS-TOT-ADD TO SUM-TOT-ADD.
+           MOVE WS-TOT-SUB TO SUM-TOT-SUB.
+           MOVE CAL-SUMMARY-LINE2 TO CAL-PRINT-LINE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+
+           MOVE WS-TOT-MULT TO SUM-TOT-MULT.
+           MOVE WS-TOT-DIV TO SUM-TOT-DIV.
+           MOVE CAL-SUMMARY-LINE3 TO CAL-PRINT-LINE.
+           PERFORM 0109-WRITE-REPORT-LINE.
+       END PROGRAM CALCULATE.
